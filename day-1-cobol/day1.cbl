@@ -7,55 +7,218 @@ INSTALLATION. Ubuntu22.04-GnuCOBOL.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT input-file ASSIGN TO FILE_IN
-    ORGANISATION IS LINE SEQUENTIAL.
+    SELECT input-file ASSIGN TO DYNAMIC FILE_IN
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS IN-FS.
+    SELECT right-file ASSIGN TO DYNAMIC FILE_RIGHT
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS RIGHT-FS.
+    SELECT exception-file ASSIGN TO DYNAMIC EXCEPT-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS EXC-FS.
+    *> Re-opened read-only on restart, pointed at the same physical
+    *> name as exception-file, to recover the exception lines logged
+    *> before the last checkpoint so rewrite-exception-file can
+    *> truncate the file back to that point before appending resumes
+    SELECT old-exception-file ASSIGN TO DYNAMIC EXCEPT-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS OLD-EXC-FS.
+    SELECT report-file ASSIGN TO DYNAMIC REPORT-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT history-file ASSIGN TO DYNAMIC HISTORY-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS HIST-FS.
+    SELECT detail-file ASSIGN TO DYNAMIC DETAIL-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT control-file ASSIGN TO DYNAMIC CONTROL-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS CTL-FS.
+    SELECT checkpoint-file ASSIGN TO DYNAMIC CHECKPOINT-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS CKPT-FS.
+    SELECT work-file ASSIGN TO DYNAMIC WORK-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WORK-FS.
 
 DATA DIVISION.
 FILE SECTION.
 FD input-file.
-01 frow.
-$IF EXAMPLE DEFINED
-    $DISPLAY EXAMPLE MODE
-    05 lnum PIC X(1).
-    05 FILLER PIC X(3) VALUE SPACES.
-    05 rnum PIC X(1).
-$ELSE
-    05 lnum PIC X(5).
-    05 FILLER PIC X(3) VALUE SPACES.
-    05 rnum PIC X(5).
-$END
+01 frow PIC X(80).
+
+*> In dual-file mode this is the right-list file; each record holds
+*> one ID, matched up line-for-line against input-file's left-list ID
+FD right-file.
+01 rrow PIC X(80).
+
+FD exception-file.
+01 exc-row PIC X(200).
+
+FD old-exception-file.
+01 old-exc-row PIC X(200).
+
+FD report-file.
+01 rpt-row PIC X(100).
+
+*> One record per run: the date, part and res of that run
+FD history-file.
+01 hist-row.
+    05 HIST-DATE PIC 9(8).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 HIST-PART PIC 9(1).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 HIST-RES PIC 9(8).
+
+*> PART 2 per-ID breakdown: one line per distinct colLeft value, plus
+*> an unmatched-locations section for IDs with no colRight matches
+FD detail-file.
+01 det-row PIC X(100).
+
+*> Paired control file: one record holding the row count the job
+*> expects to process, so a truncated input file is caught up front
+*> instead of silently computing off whatever rows happened to land
+FD control-file.
+01 ctl-row PIC X(6).
+
+*> Checkpoint taken every CHECKPOINT-INTERVAL input rows so a restart
+*> can resume the read loop without reprocessing already-read rows
+FD checkpoint-file.
+01 ckpt-row.
+    05 CKPT-READ-ROW-NUM PIC 9(6).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 CKPT-I PIC 9(6).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 CKPT-EXC-COUNT PIC 9(6).
+
+*> Mirrors every accepted colLeft/colRight pair as it's stored, so a
+*> restart can rebuild the tables up to the checkpoint without having
+*> to trust that the original input rows re-validate exactly the same
+FD work-file.
+01 work-row PIC X(20).
 
 WORKING-STORAGE SECTION.
-*> PART_N and PART are used to determine which part we're undertaking
-$IF PART_N > 1
-    78 PART VALUE 2.
-    $DISPLAY PART 2
-$ELSE
-    78 PART VALUE 1.
-    $DISPLAY PART 1
-$END
-*> EXAMPLE is used to toggle between the example input to verify results
-*> and the actual input to calculate our answer from
-$IF EXAMPLE DEFINED
-    *> If example, set the file to open, number of rows to 6, and digits to 1
-    01 FILE_IN PIC X(12) VALUE "example.txt".
-    78 FILE_LEN VALUE 6.
-    01 arr1.
-        05 colLeft PIC 9(1) OCCURS FILE_LEN TIMES.
-    01 arr2.
-        05 colRight PIC 9(1) OCCURS FILE_LEN TIMES.
-$ELSE
-    *> If not example, set the file to open, number of rows to 1000, and digits to 5
-    01 FILE_IN PIC X(9) VALUE "input.txt".
-    78 FILE_LEN VALUE 1000.
-    01 arr1.
-        05 colLeft PIC 9(5) OCCURS FILE_LEN TIMES.
-    01 arr2.
-        05 colRight PIC 9(5) OCCURS FILE_LEN TIMES.
-$END
+*> PART is used to determine which part we're undertaking: 1 or 2
+01 PART PIC 9 VALUE 1.
+*> EXAMPLE toggles between the example input used to verify results
+*> and the actual input used to calculate our answer from
+01 EXAMPLE-MODE PIC X(1) VALUE 'N'.
+*> DEBUG toggles the post-sort input dump used for troubleshooting a run
+01 DEBUG-MODE PIC X(1) VALUE 'N'.
+
+*> RESTART resumes read-line from the last checkpoint instead of
+*> re-reading the whole file from row one
+01 RESTART-MODE PIC X(1) VALUE 'N'.
+
+*> Supplying a right-list file switches the job from reading one
+*> pre-merged frow file to reading FILE_IN and FILE_RIGHT as two
+*> independent one-ID-per-line files
+01 DUAL-MODE PIC X(1) VALUE 'N'.
+01 FILE_RIGHT PIC X(40) VALUE SPACES.
+01 RIGHT-FILE-LEN PIC 9(6) VALUE 0.
+
+*> PARM-STRING holds the raw JCL PARM / command-line argument, eg:
+*> "input.txt,2,N,Y" -> FILE_IN,PART,EXAMPLE,DEBUG
+01 PARM-STRING PIC X(200) VALUE SPACES.
+01 PARM-TAB.
+    05 PARM-FILE-IN PIC X(40) VALUE SPACES.
+    05 PARM-PART PIC X(1) VALUE SPACES.
+    05 PARM-EXAMPLE PIC X(1) VALUE SPACES.
+    05 PARM-DEBUG PIC X(1) VALUE SPACES.
+    05 PARM-RESTART PIC X(1) VALUE SPACES.
+    05 PARM-FILE-RIGHT PIC X(40) VALUE SPACES.
+
+01 FILE_IN PIC X(40) VALUE "input.txt".
+*> FILE_LEN is no longer a compile-time constant: count-rows sets it
+*> from a first pass over input-file so colLeft/colRight are sized to
+*> match whatever the drop file actually contains, up to MAX-FILE-LEN
+78 MAX-FILE-LEN VALUE 100000.
+01 FILE_LEN PIC 9(6) VALUE 0.
+01 arr1.
+    05 colLeft PIC 9(5) OCCURS 1 TO 100000 TIMES DEPENDING ON FILE_LEN.
+01 arr2.
+    05 colRight PIC 9(5) OCCURS 1 TO 100000 TIMES DEPENDING ON FILE_LEN.
+
+*> lnum/rnum hold the two fields unstrung from each frow
+01 lnum PIC X(5).
+01 rnum PIC X(5).
+*> lnum-chk/rnum-chk are disposable copies used to numeric-test
+*> lnum/rnum without disturbing the values store-element relies on
+01 lnum-chk PIC X(5).
+01 rnum-chk PIC X(5).
+
+*> EXCEPT-FILE-NAME is where rejected frow rows are reported, and
+*> VALID-LINE/READ-ROW-NUM/EXC-COUNT support validate-line below
+01 EXCEPT-FILE-NAME PIC X(40) VALUE "EXCEPTIONS.TXT".
+01 VALID-LINE PIC X(1) VALUE 'Y'.
+01 READ-ROW-NUM PIC 9(6) VALUE 0.
+01 EXC-COUNT PIC 9(6) VALUE 0.
+
+*> ROW-COUNT is the number of rows actually accepted into colLeft and
+*> colRight, which may be fewer than FILE_LEN if rows were rejected
+01 ROW-COUNT PIC 9(6) VALUE 0.
+
+*> REPORT-FILE-NAME is the dated archive of RESULT/res for this run,
+*> eg. RESULT-20241203.TXT, built by build-report-name in print-res
+01 REPORT-FILE-NAME PIC X(40) VALUE SPACES.
+01 RUN-DATE PIC 9(8) VALUE 0.
+
+*> HISTORY-FILE-NAME tracks res day-over-day per PART so we can spot a
+*> total that suddenly jumps or drops instead of noticing by accident
+01 HISTORY-FILE-NAME PIC X(40) VALUE "HISTORY.DAT".
+01 HIST-FS PIC XX VALUE "00".
+01 HIST-FEOF PIC X(1) VALUE 'N'.
+01 PRIOR-RES PIC 9(8) VALUE 0.
+01 PRIOR-FOUND PIC X(1) VALUE 'N'.
+01 RES-DELTA PIC S9(8) VALUE 0.
+
+01 DETAIL-FILE-NAME PIC X(40) VALUE SPACES.
+01 CONTRIB PIC 9(10) VALUE 0.
+01 UNMATCHED-COUNT PIC 9(6) VALUE 0.
+01 unmatched-tab.
+    05 UNMATCHED-ID PIC 9(5) OCCURS 1 TO 100000 TIMES
+        DEPENDING ON UNMATCHED-COUNT.
+
+01 CONTROL-FILE-NAME PIC X(40) VALUE "CONTROL.TXT".
+01 CTL-FS PIC XX VALUE "00".
+01 CTL-COUNT PIC 9(6) VALUE 0.
+
+01 EXC-FS PIC XX VALUE "00".
+
+*> OLD-EXC-FS/OLD-EXC-FEOF/SAVED-EXC-COUNT/saved-exc-tab support
+*> restore-exceptions and rewrite-exception-file below, which truncate
+*> exception-file back to its state as of the last checkpoint so a
+*> restart doesn't re-log the same malformed rows a second time
+01 OLD-EXC-FS PIC XX VALUE "00".
+01 OLD-EXC-FEOF PIC X(1) VALUE 'N'.
+01 SKIP-EXC-COUNT PIC 9(6) VALUE 0.
+01 SAVED-EXC-COUNT PIC 9(6) VALUE 0.
+01 EXC-RESTORE-IDX PIC 9(6) VALUE 0.
+01 saved-exc-tab.
+    05 SAVED-EXC-ROW PIC X(200) OCCURS 1 TO 100000 TIMES
+        DEPENDING ON SAVED-EXC-COUNT.
+
+*> WORK-RESTORE-IDX supports rewrite-work-file below
+01 WORK-RESTORE-IDX PIC 9(6) VALUE 0.
+
+*> IN-FS/RIGHT-FS catch a bad operator-supplied FILE_IN/FILE_RIGHT so
+*> a typo gets the same controlled ABEND treatment as every other file
+*> in this program, instead of a raw libcob runtime error
+01 IN-FS PIC XX VALUE "00".
+01 RIGHT-FS PIC XX VALUE "00".
+
+01 CHECKPOINT-FILE-NAME PIC X(40) VALUE "CHECKPOINT.DAT".
+01 CKPT-FS PIC XX VALUE "00".
+78 CHECKPOINT-INTERVAL VALUE 1000.
+01 SKIP-COUNT PIC 9(6) VALUE 0.
+01 CKPT-QUOTIENT PIC 9(6) VALUE 0.
+01 CKPT-REMAINDER PIC 9(6) VALUE 0.
+
+01 WORK-FILE-NAME PIC X(40) VALUE "WORKFILE.DAT".
+01 WORK-FS PIC XX VALUE "00".
+01 WORK-FEOF PIC X(1) VALUE 'N'.
+
 01 str PIC X(20). *> used for string formatting
 01 RES_TX PIC X(15) VALUE "RESULT:". *> used for formatting result string
-01 i PIC 9999 VALUE 1. *> used as reusable loop invariant
+01 i PIC 9(6) VALUE 1. *> used as reusable loop invariant, sized to MAX-FILE-LEN
 01 feof PIC A(1). *> used for detecting end of file
 01 res PIC 99999999 VALUE 0. *> used for storing the final result
 
@@ -63,23 +226,91 @@ $END
 01 diff PIC 99999 VALUE 0.
 *> used for calculating similarity in part 2
 01 target_num PIC 99999.
-01 target_count PIC 99999 VALUE 0.
-01 target_idx PIC 99999 VALUE 1.
+01 target_count PIC 9(6) VALUE 0.
+01 target_idx PIC 9(6) VALUE 1.
 
 
 PROCEDURE DIVISION.
     *> Start of main()
+    PERFORM init-parms.
+    ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+    PERFORM count-rows.
+
     OPEN INPUT input-file.
-    PERFORM read-line UNTIL feof='Y'.
+    IF IN-FS NOT = "00"
+        DISPLAY "ABEND: CANNOT OPEN " FILE_IN ", FILE STATUS " IN-FS
+        MOVE 1 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    IF DUAL-MODE = 'Y'
+        OPEN INPUT right-file
+        IF RIGHT-FS NOT = "00"
+            DISPLAY "ABEND: CANNOT OPEN " FILE_RIGHT ", FILE STATUS "
+                RIGHT-FS
+            MOVE 1 TO RETURN-CODE
+            STOP RUN
+        END-IF
+    END-IF.
+    IF RESTART-MODE = 'Y'
+        PERFORM read-checkpoint
+        PERFORM restore-work-data
+        PERFORM restore-exceptions
+        PERFORM skip-to-checkpoint
+        IF SKIP-COUNT > 0
+            *> Resuming from a real checkpoint: restore-work-data and
+            *> restore-exceptions have already truncated work-file and
+            *> exception-file back to that point, so extend them.
+            OPEN EXTEND exception-file
+            IF EXC-FS = "35"
+                OPEN OUTPUT exception-file
+            END-IF
+            OPEN EXTEND work-file
+            IF WORK-FS = "35"
+                OPEN OUTPUT work-file
+            END-IF
+        ELSE
+            *> No usable checkpoint was found, so there is nothing valid
+            *> to resume from: start both mirror files fresh instead of
+            *> appending onto whatever a checkpoint-less prior run left
+            *> behind.
+            OPEN OUTPUT exception-file
+            OPEN OUTPUT work-file
+        END-IF
+    ELSE
+        OPEN OUTPUT exception-file
+        OPEN OUTPUT work-file
+    END-IF.
+    IF DUAL-MODE = 'Y'
+        PERFORM read-dual-line UNTIL feof = 'Y'
+    ELSE
+        PERFORM read-line UNTIL feof='Y'
+    END-IF.
     CLOSE input-file.
+    IF DUAL-MODE = 'Y'
+        CLOSE right-file
+    END-IF.
+    CLOSE exception-file.
+    CLOSE work-file.
+    COMPUTE ROW-COUNT = i - 1.
+
+    *> Shrink the table's active length to the rows actually accepted,
+    *> so a rejected row can never leave uninitialised slots in the
+    *> range that SORT and the calc paragraphs operate over.
+    MOVE ROW-COUNT TO FILE_LEN.
+
+    IF EXC-COUNT > 0
+        DISPLAY EXC-COUNT " ROW(S) REJECTED, SEE " EXCEPT-FILE-NAME
+    END-IF.
+
+    PERFORM check-control-total.
 
     SORT colLeft ON ASCENDING.
     SORT colRight ON ASCENDING.
 
 *> for debugging, include an option to check the input post sorting
-$IF DEBUG DEFINED
-    PERFORM print-input.
-$END
+    IF DEBUG-MODE = 'Y'
+        PERFORM print-input
+    END-IF
 
     *> Switch between part 1 and 2, and print out the result
     IF PART = 1
@@ -92,19 +323,415 @@ $END
     STOP RUN.
     *> End of main()
 
+init-parms.
+    *> Pick up FILE_IN, PART and DEBUG from a JCL PARM or the command
+    *> line instead of baking them in at compile time, eg:
+    *> AOC-COBOL-DAY-1 "input.txt,2,N,Y,N"
+    *> A 6th field names a right-list file, switching to dual-file mode:
+    *> AOC-COBOL-DAY-1 "left.txt,1,N,N,N,right.txt"
+    ACCEPT PARM-STRING FROM COMMAND-LINE.
+
+    UNSTRING PARM-STRING DELIMITED BY ","
+        INTO PARM-FILE-IN, PARM-PART, PARM-EXAMPLE, PARM-DEBUG,
+            PARM-RESTART, PARM-FILE-RIGHT
+    END-UNSTRING.
+
+    IF PARM-EXAMPLE = 'Y' OR PARM-EXAMPLE = 'y'
+        MOVE 'Y' TO EXAMPLE-MODE
+    END-IF.
+
+    IF PARM-DEBUG = 'Y' OR PARM-DEBUG = 'y'
+        MOVE 'Y' TO DEBUG-MODE
+    END-IF.
+
+    IF PARM-RESTART = 'Y' OR PARM-RESTART = 'y'
+        MOVE 'Y' TO RESTART-MODE
+    END-IF.
+
+    IF PARM-FILE-RIGHT NOT = SPACES
+        MOVE PARM-FILE-RIGHT TO FILE_RIGHT
+        MOVE 'Y' TO DUAL-MODE
+    END-IF.
+
+    IF PARM-PART = '2'
+        MOVE 2 TO PART
+    ELSE
+        MOVE 1 TO PART
+    END-IF.
+
+    IF PARM-FILE-IN NOT = SPACES
+        MOVE PARM-FILE-IN TO FILE_IN
+    ELSE
+        IF EXAMPLE-MODE = 'Y'
+            MOVE "example.txt" TO FILE_IN
+        END-IF
+    END-IF.
+
+    DISPLAY "PART " PART.
+    IF EXAMPLE-MODE = 'Y'
+        DISPLAY "EXAMPLE MODE"
+    END-IF.
+    IF DEBUG-MODE = 'Y'
+        DISPLAY "DEBUG MODE, FILE_IN=" FILE_IN
+    END-IF.
+    IF RESTART-MODE = 'Y'
+        DISPLAY "RESTART MODE"
+    END-IF.
+    IF DUAL-MODE = 'Y'
+        DISPLAY "DUAL-FILE MODE, FILE_IN=" FILE_IN
+            ", FILE_RIGHT=" FILE_RIGHT
+    END-IF.
+
+count-rows.
+    *> First pass over input-file: count the data rows so colLeft and
+    *> colRight can be sized to match, instead of a fixed 1000-row
+    *> compile-time ceiling that a large drop file could silently
+    *> overrun.
+    OPEN INPUT input-file.
+    IF IN-FS NOT = "00"
+        DISPLAY "ABEND: CANNOT OPEN " FILE_IN ", FILE STATUS " IN-FS
+        MOVE 1 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    PERFORM count-one-row UNTIL feof = 'Y'.
+    CLOSE input-file.
+    MOVE SPACE TO feof.
+
+    IF FILE_LEN = 0
+        DISPLAY "ABEND: " FILE_IN " CONTAINS NO DATA ROWS"
+        MOVE 1 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    IF FILE_LEN > MAX-FILE-LEN
+        DISPLAY "ABEND: " FILE_IN " HAS " FILE_LEN
+            " ROWS, EXCEEDS MAX-FILE-LEN OF " MAX-FILE-LEN
+        MOVE 1 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    IF DUAL-MODE = 'Y'
+        PERFORM count-right-rows
+    END-IF.
+
+count-right-rows.
+    *> In dual-file mode FILE_LEN is still sized from the left-list
+    *> file above; confirm the right-list file has the same row count
+    *> before trusting that the two files line up one-for-one.
+    OPEN INPUT right-file.
+    IF RIGHT-FS NOT = "00"
+        DISPLAY "ABEND: CANNOT OPEN " FILE_RIGHT ", FILE STATUS " RIGHT-FS
+        MOVE 1 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    PERFORM count-one-right-row UNTIL feof = 'Y'.
+    CLOSE right-file.
+    MOVE SPACE TO feof.
+
+    IF RIGHT-FILE-LEN NOT = FILE_LEN
+        DISPLAY "ABEND: LEFT-LIST " FILE_IN " HAS " FILE_LEN
+            " ROW(S) BUT RIGHT-LIST " FILE_RIGHT " HAS " RIGHT-FILE-LEN
+            " ROW(S)"
+        MOVE 1 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+count-one-right-row.
+    READ right-file
+        AT END MOVE 'Y' TO feof
+        NOT AT END COMPUTE RIGHT-FILE-LEN = RIGHT-FILE-LEN + 1
+    END-READ.
+
+count-one-row.
+    *> Tally one data row of the first pass count
+    READ input-file
+        AT END MOVE 'Y' TO feof
+        NOT AT END COMPUTE FILE_LEN = FILE_LEN + 1
+    END-READ.
+
+check-control-total.
+    *> If a paired control file is present it holds the row count this
+    *> job is expected to process; a mismatch means a truncated or
+    *> otherwise bad input file, so abend rather than compute off it
+    OPEN INPUT control-file.
+    IF CTL-FS = "35"
+        DISPLAY "NO CONTROL FILE " CONTROL-FILE-NAME
+            ", SKIPPING CONTROL TOTAL CHECK"
+    ELSE
+        READ control-file
+            AT END
+                DISPLAY "CONTROL FILE " CONTROL-FILE-NAME
+                    " IS EMPTY, SKIPPING CONTROL TOTAL CHECK"
+            NOT AT END
+                MOVE ctl-row TO CTL-COUNT
+                *> Compare against READ-ROW-NUM, the count of physical
+                *> rows read from input-file, not ROW-COUNT (rows that
+                *> passed validate-line). A file that matches its
+                *> control total but contains a handful of malformed
+                *> rows is complete, not truncated, and the exceptions
+                *> file already reports those separately.
+                IF CTL-COUNT NOT = READ-ROW-NUM
+                    DISPLAY "ABEND: CONTROL TOTAL MISMATCH, EXPECTED "
+                        CTL-COUNT " ROW(S), READ " READ-ROW-NUM
+                        " ROW(S)"
+                    MOVE 1 TO RETURN-CODE
+                    STOP RUN
+                END-IF
+        END-READ
+        CLOSE control-file
+    END-IF.
+
 read-line.
     *> Handle reading the entire file line by line
     READ input-file
         AT END MOVE 'Y' to feof
-        NOT AT END PERFORM store-element
+        NOT AT END
+            COMPUTE READ-ROW-NUM = READ-ROW-NUM + 1
+            PERFORM validate-line
+            DIVIDE READ-ROW-NUM BY CHECKPOINT-INTERVAL
+                GIVING CKPT-QUOTIENT REMAINDER CKPT-REMAINDER
+            IF CKPT-REMAINDER = 0
+                PERFORM write-checkpoint
+            END-IF
+    END-READ.
+
+read-dual-line.
+    *> Dual-file mode: input-file is the left-list, right-file is the
+    *> right-list, matched up one line at a time instead of splitting
+    *> both numbers out of a single pre-merged frow record
+    READ input-file
+        AT END MOVE 'Y' to feof
+        NOT AT END
+            COMPUTE READ-ROW-NUM = READ-ROW-NUM + 1
+            READ right-file
+                AT END
+                    DISPLAY "ABEND: " FILE_RIGHT
+                        " RAN OUT OF ROWS BEFORE " FILE_IN
+                    MOVE 1 TO RETURN-CODE
+                    STOP RUN
+            END-READ
+            PERFORM validate-dual-line
+            DIVIDE READ-ROW-NUM BY CHECKPOINT-INTERVAL
+                GIVING CKPT-QUOTIENT REMAINDER CKPT-REMAINDER
+            IF CKPT-REMAINDER = 0
+                PERFORM write-checkpoint
+            END-IF
     END-READ.
 
+read-checkpoint.
+    *> Pick up where the last run left off: how many input rows had
+    *> already been read, and the next free slot in colLeft/colRight.
+    *> CKPT-I defaults to 1 (no prior run) unless the checkpoint record
+    *> read below overwrites it.
+    MOVE 1 TO CKPT-I.
+    MOVE 0 TO SKIP-COUNT.
+    MOVE 0 TO SKIP-EXC-COUNT.
+    OPEN INPUT checkpoint-file.
+    IF CKPT-FS = "35"
+        DISPLAY "NO CHECKPOINT FILE " CHECKPOINT-FILE-NAME
+            ", RESTARTING FROM ROW ONE"
+    ELSE
+        READ checkpoint-file
+            AT END DISPLAY "CHECKPOINT FILE " CHECKPOINT-FILE-NAME
+                " IS EMPTY, RESTARTING FROM ROW ONE"
+            NOT AT END
+                MOVE CKPT-READ-ROW-NUM TO SKIP-COUNT
+                MOVE CKPT-EXC-COUNT TO SKIP-EXC-COUNT
+        END-READ
+        CLOSE checkpoint-file
+    END-IF.
+
+restore-work-data.
+    *> Replay the accepted rows the prior run already stored, so the
+    *> tables hold the same data they did at checkpoint time instead
+    *> of leaving those slots empty
+    MOVE 'N' TO WORK-FEOF.
+    IF CKPT-I > 1
+        OPEN INPUT work-file
+        IF WORK-FS = "35"
+            DISPLAY "NO WORK FILE " WORK-FILE-NAME
+                ", CANNOT RESTORE PREVIOUSLY ACCEPTED ROWS"
+        ELSE
+            PERFORM restore-one-row UNTIL i >= CKPT-I OR WORK-FEOF = 'Y'
+            CLOSE work-file
+            PERFORM rewrite-work-file
+        END-IF
+    END-IF.
+
+restore-one-row.
+    READ work-file
+        AT END MOVE 'Y' TO WORK-FEOF
+        NOT AT END
+            UNSTRING work-row DELIMITED BY ALL SPACES INTO lnum, rnum
+            MOVE lnum TO colLeft(i)
+            MOVE rnum TO colRight(i)
+            COMPUTE i = i + 1
+    END-READ.
+
+rewrite-work-file.
+    *> The prior run may have written work-file rows after its last
+    *> confirmed checkpoint before it crashed. Truncate work-file back
+    *> to exactly the rows restored above (from the in-memory copy now
+    *> in colLeft/colRight, not by re-reading the old file) so the
+    *> restarted run's appends can't duplicate that unconfirmed tail.
+    OPEN OUTPUT work-file.
+    PERFORM VARYING WORK-RESTORE-IDX FROM 1 BY 1
+            UNTIL WORK-RESTORE-IDX >= i
+        MOVE colLeft(WORK-RESTORE-IDX) TO lnum
+        MOVE colRight(WORK-RESTORE-IDX) TO rnum
+        PERFORM write-work-row
+    END-PERFORM.
+    CLOSE work-file.
+
+restore-exceptions.
+    *> Recover the exception lines logged before the last checkpoint,
+    *> the same way restore-work-data recovers colLeft/colRight, then
+    *> unconditionally rewrite exception-file down to just those lines
+    *> (zero, if none were logged yet at checkpoint time) - otherwise
+    *> whatever the aborted run logged after its last checkpoint would
+    *> stay in the file and get logged a second time once the restarted
+    *> read loop re-validates those same rows.
+    MOVE SKIP-EXC-COUNT TO EXC-COUNT.
+    MOVE 0 TO SAVED-EXC-COUNT.
+    MOVE 'N' TO OLD-EXC-FEOF.
+    IF SKIP-EXC-COUNT > 0
+        OPEN INPUT old-exception-file
+        IF OLD-EXC-FS = "35"
+            DISPLAY "NO EXCEPTION FILE " EXCEPT-FILE-NAME
+                ", CANNOT RESTORE PRIOR EXCEPTIONS"
+        ELSE
+            PERFORM restore-one-exception
+                UNTIL SAVED-EXC-COUNT >= SKIP-EXC-COUNT
+                    OR OLD-EXC-FEOF = 'Y'
+            CLOSE old-exception-file
+        END-IF
+    END-IF.
+    PERFORM rewrite-exception-file.
+
+restore-one-exception.
+    READ old-exception-file
+        AT END MOVE 'Y' TO OLD-EXC-FEOF
+        NOT AT END
+            COMPUTE SAVED-EXC-COUNT = SAVED-EXC-COUNT + 1
+            MOVE old-exc-row TO SAVED-EXC-ROW(SAVED-EXC-COUNT)
+    END-READ.
+
+rewrite-exception-file.
+    OPEN OUTPUT exception-file.
+    PERFORM VARYING EXC-RESTORE-IDX FROM 1 BY 1
+            UNTIL EXC-RESTORE-IDX > SAVED-EXC-COUNT
+        MOVE SAVED-EXC-ROW(EXC-RESTORE-IDX) TO exc-row
+        WRITE exc-row
+    END-PERFORM.
+    CLOSE exception-file.
+
+skip-to-checkpoint.
+    *> Re-read (and discard) the rows already accounted for by the
+    *> checkpoint so the file position lines up with where i and
+    *> READ-ROW-NUM left off, without reprocessing them
+    IF SKIP-COUNT > 0
+        PERFORM skip-one-row UNTIL READ-ROW-NUM >= SKIP-COUNT OR feof = 'Y'
+        DISPLAY "RESTARTED: SKIPPED " READ-ROW-NUM
+            " PREVIOUSLY PROCESSED ROW(S)"
+    END-IF.
+
+skip-one-row.
+    READ input-file
+        AT END MOVE 'Y' TO feof
+        NOT AT END COMPUTE READ-ROW-NUM = READ-ROW-NUM + 1
+    END-READ.
+    IF DUAL-MODE = 'Y' AND feof NOT = 'Y'
+        READ right-file
+            AT END MOVE 'Y' TO feof
+        END-READ
+    END-IF.
+
+write-checkpoint.
+    MOVE SPACES TO ckpt-row.
+    MOVE READ-ROW-NUM TO CKPT-READ-ROW-NUM.
+    MOVE i TO CKPT-I.
+    MOVE EXC-COUNT TO CKPT-EXC-COUNT.
+    OPEN OUTPUT checkpoint-file.
+    WRITE ckpt-row.
+    CLOSE checkpoint-file.
+
+validate-line.
+    *> Split the row into its two fields and confirm both are numeric
+    *> before they're trusted as colLeft/colRight entries. A blank
+    *> line, a shifted column, or a non-digit character gets rejected
+    *> here instead of being coerced into the tables by store-element.
+    MOVE 'Y' TO VALID-LINE.
+    MOVE SPACES TO lnum.
+    MOVE SPACES TO rnum.
+    UNSTRING frow DELIMITED BY ALL SPACES INTO lnum, rnum.
+    IF lnum = SPACES OR rnum = SPACES
+        MOVE 'N' TO VALID-LINE
+    ELSE
+        MOVE lnum TO lnum-chk
+        MOVE rnum TO rnum-chk
+        INSPECT lnum-chk REPLACING TRAILING SPACE BY ZERO
+        INSPECT rnum-chk REPLACING TRAILING SPACE BY ZERO
+        IF lnum-chk NOT NUMERIC OR rnum-chk NOT NUMERIC
+            MOVE 'N' TO VALID-LINE
+        END-IF
+    END-IF.
+
+    IF VALID-LINE = 'Y'
+        PERFORM store-element
+    ELSE
+        PERFORM write-exception
+    END-IF.
+
+validate-dual-line.
+    *> Same numeric validation as validate-line, but each ID comes
+    *> from its own single-field record instead of a shared frow row
+    MOVE 'Y' TO VALID-LINE.
+    MOVE SPACES TO lnum.
+    MOVE SPACES TO rnum.
+    UNSTRING frow DELIMITED BY ALL SPACES INTO lnum.
+    UNSTRING rrow DELIMITED BY ALL SPACES INTO rnum.
+    IF lnum = SPACES OR rnum = SPACES
+        MOVE 'N' TO VALID-LINE
+    ELSE
+        MOVE lnum TO lnum-chk
+        MOVE rnum TO rnum-chk
+        INSPECT lnum-chk REPLACING TRAILING SPACE BY ZERO
+        INSPECT rnum-chk REPLACING TRAILING SPACE BY ZERO
+        IF lnum-chk NOT NUMERIC OR rnum-chk NOT NUMERIC
+            MOVE 'N' TO VALID-LINE
+        END-IF
+    END-IF.
+
+    IF VALID-LINE = 'Y'
+        PERFORM store-element
+    ELSE
+        PERFORM write-exception
+    END-IF.
+
 store-element.
     *> Store the numbers from the current row of the file to arrays
     MOVE lnum TO colLeft(i).
     MOVE rnum to colRight(i).
+    PERFORM write-work-row.
     COMPUTE i = i + 1.
 
+write-work-row.
+    *> Mirror this accepted row to the work file so a later restart
+    *> can rebuild colLeft/colRight without re-validating frow
+    MOVE SPACES TO work-row.
+    STRING lnum, SPACE, rnum INTO work-row.
+    WRITE work-row.
+
+write-exception.
+    *> Report a malformed row instead of letting it pollute the tables
+    COMPUTE EXC-COUNT = EXC-COUNT + 1.
+    MOVE SPACES TO exc-row.
+    IF DUAL-MODE = 'Y'
+        STRING "ROW ", READ-ROW-NUM, " REJECTED: LEFT=", frow,
+            " RIGHT=", rrow INTO exc-row
+    ELSE
+        STRING "ROW ", READ-ROW-NUM, " REJECTED: ", frow INTO exc-row
+    END-IF.
+    WRITE exc-row.
+
 print-input.
     *> Print out each row of the input file read in.
     PERFORM VARYING i FROM 1 BY 1 UNTIL i > FILE_LEN - 1
@@ -131,15 +758,132 @@ print-res.
     DISPLAY RES_TX.
     DISPLAY res.
 
+    PERFORM write-report.
+    PERFORM write-history.
+
+build-report-name.
+    *> Build RESULT-YYYYMMDD.TXT for today's run so the result survives
+    *> past whatever the job log / spool retention happens to be
+    MOVE SPACES TO REPORT-FILE-NAME.
+    STRING "RESULT-", RUN-DATE, ".TXT" INTO REPORT-FILE-NAME.
+
+write-report.
+    *> Archive PART, FILE_IN, the row count processed and res
+    PERFORM build-report-name.
+    OPEN OUTPUT report-file.
+    MOVE SPACES TO rpt-row.
+    STRING "PART: ", PART INTO rpt-row.
+    WRITE rpt-row.
+    MOVE SPACES TO rpt-row.
+    STRING "FILE_IN: ", FILE_IN INTO rpt-row.
+    WRITE rpt-row.
+    MOVE SPACES TO rpt-row.
+    STRING "ROWS PROCESSED: ", ROW-COUNT INTO rpt-row.
+    WRITE rpt-row.
+    MOVE SPACES TO rpt-row.
+    STRING "RESULT: ", res INTO rpt-row.
+    WRITE rpt-row.
+    CLOSE report-file.
+
+write-history.
+    *> Compare today's res against the prior run for this PART, then
+    *> append today's run so the next run has something to compare to
+    PERFORM read-history.
+    PERFORM show-delta.
+    PERFORM append-history.
+
+read-history.
+    MOVE 'N' TO HIST-FEOF.
+    MOVE 'N' TO PRIOR-FOUND.
+    OPEN INPUT history-file.
+    IF HIST-FS NOT = "35"
+        PERFORM read-one-hist UNTIL HIST-FEOF = 'Y'
+        CLOSE history-file
+    END-IF.
+
+read-one-hist.
+    READ history-file
+        AT END MOVE 'Y' TO HIST-FEOF
+        NOT AT END
+            IF HIST-PART = PART
+                MOVE HIST-RES TO PRIOR-RES
+                MOVE 'Y' TO PRIOR-FOUND
+            END-IF
+    END-READ.
+
+show-delta.
+    IF PRIOR-FOUND = 'Y'
+        COMPUTE RES-DELTA = res - PRIOR-RES
+        DISPLAY "DELTA VS PRIOR RUN FOR PART " PART ": " RES-DELTA
+    ELSE
+        DISPLAY "NO PRIOR RUN ON RECORD FOR PART " PART
+    END-IF.
+
+append-history.
+    OPEN EXTEND history-file.
+    IF HIST-FS = "35"
+        OPEN OUTPUT history-file
+    END-IF.
+    MOVE SPACES TO hist-row.
+    MOVE RUN-DATE TO HIST-DATE.
+    MOVE PART TO HIST-PART.
+    MOVE res TO HIST-RES.
+    WRITE hist-row.
+    CLOSE history-file.
+
 calc-similarity.
+    PERFORM build-detail-name.
+    OPEN OUTPUT detail-file.
+    MOVE SPACES TO det-row.
+    STRING "PER-ID SIMILARITY BREAKDOWN" INTO det-row.
+    WRITE det-row.
+
     PERFORM VARYING i FROM 1 BY 1 UNTIL i > FILE_LEN
         IF NOT target_num = colLeft(i)
           COMPUTE target_num = colLeft(i)
           PERFORM count-target
+          PERFORM write-breakdown
         END-IF
         COMPUTE res = res + target_num * target_count
     END-PERFORM.
 
+    PERFORM write-unmatched-section.
+    CLOSE detail-file.
+
+build-detail-name.
+    MOVE SPACES TO DETAIL-FILE-NAME.
+    STRING "BREAKDOWN-", RUN-DATE, ".TXT" INTO DETAIL-FILE-NAME.
+
+write-breakdown.
+    COMPUTE CONTRIB = target_num * target_count.
+    MOVE SPACES TO det-row.
+    STRING "ID: ", target_num, "  COUNT: ", target_count,
+        "  CONTRIBUTION: ", CONTRIB INTO det-row.
+    WRITE det-row.
+    IF target_count = 0
+        PERFORM flag-unmatched
+    END-IF.
+
+flag-unmatched.
+    COMPUTE UNMATCHED-COUNT = UNMATCHED-COUNT + 1.
+    MOVE target_num TO UNMATCHED-ID(UNMATCHED-COUNT).
+
+write-unmatched-section.
+    MOVE SPACES TO det-row.
+    STRING "UNMATCHED LOCATIONS (NO MATCH IN RIGHT LIST):" INTO det-row.
+    WRITE det-row.
+    IF UNMATCHED-COUNT = 0
+        MOVE SPACES TO det-row
+        STRING "  (NONE)" INTO det-row
+        WRITE det-row
+    ELSE
+        PERFORM VARYING i FROM 1 BY 1 UNTIL i > UNMATCHED-COUNT
+            MOVE SPACES TO det-row
+            STRING "  ID: ", UNMATCHED-ID(i) INTO det-row
+            WRITE det-row
+        END-PERFORM
+    END-IF.
+
 count-target.
     *> Reset count each time
     COMPUTE target_count = 0.
@@ -152,4 +896,3 @@ count-target.
             COMPUTE target_count = target_count + 1
         END-IF
     END-PERFORM.
-
